@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Handles turno type BAJA, dispatched from llamado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. llamat02.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  campo-1 pic x(7).
+       01  campo-2 pic x(4).
+       01  WS-RETURN-CODE PIC 9(2).
+       PROCEDURE DIVISION using campo-1 campo-2 WS-RETURN-CODE.
+       MAIN-PROCEDURE.
+            DISPLAY "LLAMAT02 - PROCESANDO BAJA"
+            PERFORM mostrar.
+            move "Cecilia" to campo-1.
+            move "Baja" to campo-2.
+            PERFORM mostrar.
+            MOVE ZERO TO WS-RETURN-CODE.
+            EXIT PROGRAM.
+       mostrar.
+           DISPLAY "campo1 " campo-1.
+           DISPLAY "campo4 " campo-2.
+
+       END PROGRAM llamat02.
