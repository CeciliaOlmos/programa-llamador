@@ -9,16 +9,41 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       01  WS-NOMBRE-SUBPROGRAMA PIC X(8) VALUE SPACES.
        LINKAGE SECTION.
        01  campo-1 pic x(7).
        01  campo-2 pic x(4).
-       PROCEDURE DIVISION using campo-1 campo-2.
+       01  WS-RETURN-CODE PIC 9(2).
+       01  campo-tipo-tranx pic x(4).
+       PROCEDURE DIVISION using campo-1 campo-2 WS-RETURN-CODE
+                                 campo-tipo-tranx.
        MAIN-PROCEDURE.
             DISPLAY "Acabo de llegar al sub programa"
             PERFORM mostrar.
-            move "Cecilia" to campo-1.
-            move "Alta" to campo-2.
-            PERFORM mostrar.
+            EVALUATE campo-tipo-tranx
+                WHEN "ALTA"
+                    MOVE "llamat01" TO WS-NOMBRE-SUBPROGRAMA
+                WHEN "BAJA"
+                    MOVE "llamat02" TO WS-NOMBRE-SUBPROGRAMA
+                WHEN "CONS"
+                    MOVE "llamat03" TO WS-NOMBRE-SUBPROGRAMA
+                WHEN OTHER
+                    MOVE SPACES TO WS-NOMBRE-SUBPROGRAMA
+            END-EVALUATE.
+            IF WS-NOMBRE-SUBPROGRAMA = SPACES
+                move "Cecilia" to campo-1
+                move "Alta" to campo-2
+                PERFORM mostrar
+                MOVE ZERO TO WS-RETURN-CODE
+            ELSE
+                CALL WS-NOMBRE-SUBPROGRAMA USING BY REFERENCE
+                    campo-1 campo-2 WS-RETURN-CODE
+                    ON EXCEPTION
+                        DISPLAY "ERROR AL LLAMAR A "
+                            WS-NOMBRE-SUBPROGRAMA
+                        MOVE 99 TO WS-RETURN-CODE
+                END-CALL
+            END-IF.
             EXIT PROGRAM.
        mostrar.
            DISPLAY "campo1 " campo-1.
