@@ -6,23 +6,288 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * ORGANIZATION IS INDEXED is unavailable on this runtime (cobc
+      * --info reports "indexed file handler : disabled"); RELATIVE
+      * with sequential access is the fallback. There is no keyed or
+      * random access to TURNOS.DAT by CAMPO3 - every read is a full
+      * sequential scan. A future request needing direct lookup by
+      * turno code will need an indexed-capable runtime.
+           SELECT TURNOS-FILE ASSIGN TO "TURNOS.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TURNOS-STATUS.
+           SELECT REGISTROS-RECHAZADOS ASSIGN TO "RECHAZOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECHAZOS-STATUS.
+           SELECT AUDITORIA-LLAMADOS ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+      * Same ORGANIZATION IS INDEXED fallback as TURNOS-FILE above -
+      * no keyed/random access to ESTACIONES.DAT by EST-CODIGO either.
+      * CARGAR-ESTACIONES loads the whole file into WS-TABLA-ESTACIONES
+      * -VALIDAS at startup and VALIDAR-ESTACION does a linear search.
+           SELECT ESTACIONES-FILE ASSIGN TO "ESTACIONES.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ESTACIONES-STATUS.
+           SELECT COLA-ERRORES ASSIGN TO "COLAERR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COLA-ERRORES-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TURNOS-FILE.
+       01  TURNO-REGISTRO.
+           03 TR-CAMPO2      PIC X(7).
+           03 TR-CAMPO3      PIC 99.
+           03 TR-CAMPO4      PIC X(4).
+           03 TR-TIPO-TRANX  PIC X(4).
+       FD  REGISTROS-RECHAZADOS.
+       01  RR-REGISTRO.
+           03 RR-CAMPO2         PIC X(7).
+           03 RR-CAMPO3         PIC 99.
+           03 RR-CAMPO4         PIC X(4).
+           03 RR-CODIGO-RECHAZO PIC X(2).
+       FD  AUDITORIA-LLAMADOS.
+       01  AUD-REGISTRO.
+           03 AUD-FECHA-HORA PIC X(14).
+           03 FILLER         PIC X.
+           03 AUD-CAMPO2     PIC X(7).
+           03 FILLER         PIC X.
+           03 AUD-CAMPO4     PIC X(4).
+           03 FILLER         PIC X.
+           03 AUD-RESULTADO  PIC X(7).
+       FD  ESTACIONES-FILE.
+       01  ESTACIONES-REGISTRO.
+           03 EST-CODIGO      PIC X(4).
+           03 EST-DESCRIPCION PIC X(20).
+       FD  COLA-ERRORES.
+       01  CE-REGISTRO.
+           03 CE-PROGRAMA    PIC X(8).
+           03 FILLER         PIC X.
+           03 CE-FECHA-HORA  PIC X(14).
+           03 FILLER         PIC X.
+           03 CE-CAMPO2      PIC X(7).
+           03 FILLER         PIC X.
+           03 CE-CAMPO4      PIC X(4).
        WORKING-STORAGE SECTION.
        01  campo1.
-           03 campo2 pic x(7) value "Gracias".
-           03 campo3 pic 99 value 11.
-       01  campo4 pic x(4) value "Ceci".
+           03 campo2 pic x(7).
+           03 campo3 pic 99.
+           03 campo5 pic x(4).
+       01  campo4 pic x(4).
+       01  WS-TURNOS-STATUS PIC XX.
+       01  WS-RECHAZOS-STATUS PIC XX.
+       01  WS-AUDITORIA-STATUS PIC XX.
+       01  WS-ESTACIONES-STATUS PIC XX.
+       01  WS-COLA-ERRORES-STATUS PIC XX.
+       01  WS-CONTADOR-ERRORES-CALL PIC 9(5) VALUE ZERO.
+       01  WS-FECHA-HORA-ACTUAL PIC X(21).
+       01  WS-FIN-ESTACIONES PIC X VALUE "N".
+           88 FIN-ESTACIONES VALUE "S".
+       01  WS-TOTAL-ESTACIONES-VALIDAS PIC 9(3) VALUE ZERO.
+       01  WS-TABLA-ESTACIONES-VALIDAS.
+           03 WS-EST-VALIDA OCCURS 50 TIMES INDEXED BY WS-EST-IDX
+                             PIC X(4).
+       01  WS-ESTACION-VALIDA PIC X VALUE "N".
+           88 ESTACION-VALIDA VALUE "S".
+       01  WS-FIN-TURNOS PIC X VALUE "N".
+           88 FIN-TURNOS VALUE "S".
+       01  WS-CONTADOR-PROCESADOS PIC 9(5) VALUE ZERO.
+       01  WS-CONTADOR-RECHAZADOS PIC 9(5) VALUE ZERO.
+       01  WS-CONTADOR-ERRORES-RETORNO PIC 9(5) VALUE ZERO.
+       01  WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+      * WS-RETURN-CODE-PENDIENTE marks "llamado" as not yet completed.
+      * LLAMADO only ever sets WS-RETURN-CODE to 0 or 99, so 50 is safe
+      * as a sentinel; this is how we tell a genuine failure of the
+      * CALL "llamado" statement itself apart from GnuCOBOL's
+      * EXCEPTION-CONDITION bleeding through from a nested CALL that
+      * LLAMADO already handled internally (see REGISTRAR-ERROR-CALL).
+       01  WS-RETURN-CODE-PENDIENTE PIC 9(2) VALUE 50.
+       01  WS-REGISTRO-VALIDO PIC X VALUE "S".
+           88 REGISTRO-VALIDO VALUE "S".
+       01  WS-CODIGO-RECHAZO PIC X(2) VALUE SPACES.
+       01  WS-AUD-CAMPO2 PIC X(7).
+       01  WS-AUD-CAMPO4 PIC X(4).
+       01  WS-AUD-RESULTADO PIC X(7).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Voy a llamar al sub programa"
-            PERFORM mostrar.
-      *      call "llamado" USING by REFERENCE campo2 campo4.
-            call "llamado" USING by CONTENT campo2 campo4.
-            DISPLAY "ACABO DE LLEGAR DEL SUB PROGRAMA".
-            PERFORM mostrar.
+            PERFORM CARGAR-ESTACIONES.
+            OPEN INPUT TURNOS-FILE.
+            IF WS-TURNOS-STATUS NOT = "00"
+                DISPLAY "ERROR: NO SE PUDO ABRIR TURNOS.DAT - STATUS "
+                    WS-TURNOS-STATUS
+                STOP RUN
+            END-IF.
+            OPEN OUTPUT REGISTROS-RECHAZADOS.
+            IF WS-RECHAZOS-STATUS NOT = "00"
+                DISPLAY "ERROR: NO SE PUDO ABRIR RECHAZOS.DAT - STATUS "
+                    WS-RECHAZOS-STATUS
+                STOP RUN
+            END-IF.
+            OPEN EXTEND AUDITORIA-LLAMADOS.
+            IF WS-AUDITORIA-STATUS = "35"
+                OPEN OUTPUT AUDITORIA-LLAMADOS
+            END-IF.
+            OPEN EXTEND COLA-ERRORES.
+            IF WS-COLA-ERRORES-STATUS = "35"
+                OPEN OUTPUT COLA-ERRORES
+            END-IF.
+            READ TURNOS-FILE NEXT RECORD
+                AT END SET FIN-TURNOS TO TRUE.
+            PERFORM UNTIL FIN-TURNOS
+                MOVE TR-CAMPO2 TO campo2
+                MOVE TR-CAMPO3 TO campo3
+                MOVE TR-CAMPO4 TO campo4
+                MOVE TR-TIPO-TRANX TO campo5
+                PERFORM VALIDAR-REGISTRO
+                IF REGISTRO-VALIDO
+                    DISPLAY "Voy a llamar al sub programa"
+                    PERFORM mostrar
+                    MOVE WS-RETURN-CODE-PENDIENTE TO WS-RETURN-CODE
+                    call "llamado" USING by REFERENCE campo2 campo4
+                        WS-RETURN-CODE campo5
+                        ON EXCEPTION
+                            CONTINUE
+                        NOT ON EXCEPTION
+                            DISPLAY "ACABO DE LLEGAR DEL SUB PROGRAMA"
+                            PERFORM mostrar
+                    END-CALL
+                    PERFORM CLASIFICAR-RESULTADO-LLAMADO
+                ELSE
+                    PERFORM RECHAZAR-REGISTRO
+                END-IF
+                READ TURNOS-FILE NEXT RECORD
+                    AT END SET FIN-TURNOS TO TRUE
+                END-READ
+            END-PERFORM.
+            DISPLAY "REGISTROS PROCESADOS: " WS-CONTADOR-PROCESADOS.
+            DISPLAY "REGISTROS RECHAZADOS: " WS-CONTADOR-RECHAZADOS.
+            DISPLAY "ERRORES DE CALL: " WS-CONTADOR-ERRORES-CALL.
+            DISPLAY "ERRORES DE RETORNO: " WS-CONTADOR-ERRORES-RETORNO.
+            CLOSE TURNOS-FILE.
+            CLOSE REGISTROS-RECHAZADOS.
+            CLOSE AUDITORIA-LLAMADOS.
+            CLOSE COLA-ERRORES.
             STOP RUN.
        mostrar.
            DISPLAY "campo1 " campo1.
            DISPLAY "campo4 " campo4.
+       CARGAR-ESTACIONES.
+           OPEN INPUT ESTACIONES-FILE.
+           IF WS-ESTACIONES-STATUS NOT = "00"
+               DISPLAY
+                   "ERROR: NO SE PUDO ABRIR ESTACIONES.DAT - STATUS "
+                   WS-ESTACIONES-STATUS
+               STOP RUN
+           END-IF.
+           READ ESTACIONES-FILE NEXT RECORD
+               AT END SET FIN-ESTACIONES TO TRUE.
+           PERFORM UNTIL FIN-ESTACIONES
+               IF WS-TOTAL-ESTACIONES-VALIDAS < 50
+                   ADD 1 TO WS-TOTAL-ESTACIONES-VALIDAS
+                   MOVE EST-CODIGO TO
+                       WS-EST-VALIDA(WS-TOTAL-ESTACIONES-VALIDAS)
+               ELSE
+                   DISPLAY
+                       "ADVERTENCIA: TABLA DE ESTACIONES LLENA (50) - "
+                       "SE DESCARTA CODIGO " EST-CODIGO
+               END-IF
+               READ ESTACIONES-FILE NEXT RECORD
+                   AT END SET FIN-ESTACIONES TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE ESTACIONES-FILE.
+       VALIDAR-REGISTRO.
+           MOVE "S" TO WS-REGISTRO-VALIDO.
+           MOVE SPACES TO WS-CODIGO-RECHAZO.
+           IF campo3 NOT NUMERIC OR campo3 = ZERO
+               MOVE "N" TO WS-REGISTRO-VALIDO
+               MOVE "01" TO WS-CODIGO-RECHAZO
+           ELSE
+               IF campo4 = SPACES OR campo4 = LOW-VALUES
+                   MOVE "N" TO WS-REGISTRO-VALIDO
+                   MOVE "02" TO WS-CODIGO-RECHAZO
+               ELSE
+                   PERFORM VALIDAR-ESTACION
+                   IF NOT ESTACION-VALIDA
+                       MOVE "N" TO WS-REGISTRO-VALIDO
+                       MOVE "03" TO WS-CODIGO-RECHAZO
+                   END-IF
+               END-IF
+           END-IF.
+       VALIDAR-ESTACION.
+           MOVE "N" TO WS-ESTACION-VALIDA.
+           PERFORM VARYING WS-EST-IDX FROM 1 BY 1
+                   UNTIL WS-EST-IDX > WS-TOTAL-ESTACIONES-VALIDAS
+               IF WS-EST-VALIDA(WS-EST-IDX) = campo4
+                   MOVE "S" TO WS-ESTACION-VALIDA
+               END-IF
+           END-PERFORM.
+       CLASIFICAR-RESULTADO-LLAMADO.
+           MOVE campo2 TO WS-AUD-CAMPO2.
+           MOVE campo4 TO WS-AUD-CAMPO4.
+           IF WS-RETURN-CODE = WS-RETURN-CODE-PENDIENTE
+               PERFORM REGISTRAR-ERROR-CALL
+           ELSE
+               PERFORM REGISTRAR-AUDITORIA
+               IF WS-RETURN-CODE NOT = ZERO
+                   DISPLAY "ERROR CODIGO " WS-RETURN-CODE
+                       " CAMPO2=" campo2 " CAMPO4=" campo4
+                   ADD 1 TO WS-CONTADOR-ERRORES-RETORNO
+               ELSE
+                   ADD 1 TO WS-CONTADOR-PROCESADOS
+               END-IF
+           END-IF.
+       REGISTRAR-AUDITORIA.
+           IF WS-RETURN-CODE = ZERO
+               MOVE "OK" TO WS-AUD-RESULTADO
+           ELSE
+               MOVE "ERROR" TO WS-AUD-RESULTADO
+           END-IF.
+           PERFORM ESCRIBIR-AUDITORIA.
+       ESCRIBIR-AUDITORIA.
+           MOVE SPACES TO AUD-REGISTRO.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-ACTUAL.
+           MOVE WS-FECHA-HORA-ACTUAL(1:14) TO AUD-FECHA-HORA.
+           MOVE WS-AUD-CAMPO2 TO AUD-CAMPO2.
+           MOVE WS-AUD-CAMPO4 TO AUD-CAMPO4.
+           MOVE WS-AUD-RESULTADO TO AUD-RESULTADO.
+           WRITE AUD-REGISTRO.
+           IF WS-AUDITORIA-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ESCRIBIR AUDITORIA.DAT - "
+                   "STATUS " WS-AUDITORIA-STATUS
+           END-IF.
+       REGISTRAR-ERROR-CALL.
+           MOVE SPACES TO CE-REGISTRO.
+           MOVE "llamado" TO CE-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-ACTUAL.
+           MOVE WS-FECHA-HORA-ACTUAL(1:14) TO CE-FECHA-HORA.
+           MOVE WS-AUD-CAMPO2 TO CE-CAMPO2.
+           MOVE WS-AUD-CAMPO4 TO CE-CAMPO4.
+           WRITE CE-REGISTRO.
+           IF WS-COLA-ERRORES-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ESCRIBIR COLAERR.DAT - "
+                   "STATUS " WS-COLA-ERRORES-STATUS
+           END-IF.
+           ADD 1 TO WS-CONTADOR-ERRORES-CALL.
+           DISPLAY "ERROR AL LLAMAR A LLAMADO - CAMPO2=" WS-AUD-CAMPO2
+               " CAMPO4=" WS-AUD-CAMPO4.
+           MOVE "CALLERR" TO WS-AUD-RESULTADO.
+           PERFORM ESCRIBIR-AUDITORIA.
+       RECHAZAR-REGISTRO.
+           MOVE campo2 TO RR-CAMPO2.
+           MOVE campo3 TO RR-CAMPO3.
+           MOVE campo4 TO RR-CAMPO4.
+           MOVE WS-CODIGO-RECHAZO TO RR-CODIGO-RECHAZO.
+           WRITE RR-REGISTRO.
+           IF WS-RECHAZOS-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ESCRIBIR RECHAZOS.DAT - "
+                   "STATUS " WS-RECHAZOS-STATUS
+           END-IF.
+           ADD 1 TO WS-CONTADOR-RECHAZADOS.
+           DISPLAY "REGISTRO RECHAZADO CODIGO " WS-CODIGO-RECHAZO
+               " CAMPO2=" campo2 " CAMPO4=" campo4.
        END PROGRAM YOUR-PROGRAM-NAME.
