@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: End-of-day summary report over AUDITORIA.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPLLAM01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-LLAMADOS ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+           SELECT REGISTROS-RECHAZADOS ASSIGN TO "RECHAZOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECHAZOS-STATUS.
+           SELECT REPORTE-FILE ASSIGN TO "REPLLAM01.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-LLAMADOS.
+       01  AUD-REGISTRO.
+           03 AUD-FECHA-HORA PIC X(14).
+           03 FILLER         PIC X.
+           03 AUD-CAMPO2     PIC X(7).
+           03 FILLER         PIC X.
+           03 AUD-CAMPO4     PIC X(4).
+           03 FILLER         PIC X.
+           03 AUD-RESULTADO  PIC X(7).
+       FD  REGISTROS-RECHAZADOS.
+       01  RR-REGISTRO.
+           03 RR-CAMPO2         PIC X(7).
+           03 RR-CAMPO3         PIC 99.
+           03 RR-CAMPO4         PIC X(4).
+           03 RR-CODIGO-RECHAZO PIC X(2).
+       FD  REPORTE-FILE.
+       01  WS-LINEA-REPORTE PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDITORIA-STATUS PIC XX.
+       01  WS-RECHAZOS-STATUS PIC XX.
+       01  WS-REPORTE-STATUS PIC XX.
+       01  WS-FIN-AUDITORIA PIC X VALUE "N".
+           88 FIN-AUDITORIA VALUE "S".
+       01  WS-FIN-RECHAZOS PIC X VALUE "N".
+           88 FIN-RECHAZOS VALUE "S".
+       01  WS-HAY-RECHAZOS PIC X VALUE "N".
+           88 HAY-RECHAZOS VALUE "S".
+       01  WS-FECHA-HORA-ACTUAL PIC X(21).
+       01  WS-FECHA-REPORTE.
+           03 WS-FR-ANIO  PIC 9(4).
+           03 FILLER      PIC X VALUE "-".
+           03 WS-FR-MES   PIC 9(2).
+           03 FILLER      PIC X VALUE "-".
+           03 WS-FR-DIA   PIC 9(2).
+       01  WS-NUMERO-PAGINA PIC 9(3) VALUE ZERO.
+       01  WS-CONTADOR-LINEAS PIC 9(3) VALUE 99.
+       01  WS-MAX-LINEAS-PAGINA PIC 9(3) VALUE 20.
+       01  WS-TOTAL-LLAMADAS PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-FALLIDAS PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-RECHAZOS PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-RECHAZOS-FALLIDOS PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-ESTACIONES PIC 9(3) VALUE ZERO.
+       01  WS-SUB PIC 9(3) VALUE ZERO.
+       01  WS-ESTACION-ENCONTRADA PIC X VALUE "N".
+           88 ESTACION-ENCONTRADA VALUE "S".
+       01  WS-TABLA-ESTACIONES.
+           03 WS-ESTACION OCCURS 50 TIMES INDEXED BY WS-IDX.
+               05 WS-EST-CODIGO    PIC X(4).
+               05 WS-EST-CONTADOR  PIC 9(7).
+       01  WS-ENCABEZADO-1.
+           03 FILLER PIC X(20) VALUE "REPLLAM01 - RESUMEN".
+           03 FILLER PIC X(20) VALUE " DE LLAMADOS FECHA ".
+           03 WS-ENC1-FECHA PIC X(10).
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 FILLER PIC X(8)  VALUE "PAGINA: ".
+           03 WS-ENC1-PAGINA PIC ZZ9.
+       01  WS-LINEA-DETALLE.
+           03 FILLER PIC X(20) VALUE "ESTACION (CAMPO-2) ".
+           03 WS-DET-CODIGO PIC X(4).
+           03 FILLER PIC X(15) VALUE "  CANTIDAD    :".
+           03 WS-DET-CONTADOR PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN INPUT AUDITORIA-LLAMADOS.
+            OPEN OUTPUT REPORTE-FILE.
+            MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-ACTUAL.
+            MOVE WS-FECHA-HORA-ACTUAL(1:4) TO WS-FR-ANIO.
+            MOVE WS-FECHA-HORA-ACTUAL(5:2) TO WS-FR-MES.
+            MOVE WS-FECHA-HORA-ACTUAL(7:2) TO WS-FR-DIA.
+            READ AUDITORIA-LLAMADOS
+                AT END SET FIN-AUDITORIA TO TRUE.
+            PERFORM UNTIL FIN-AUDITORIA
+                ADD 1 TO WS-TOTAL-LLAMADAS
+                IF AUD-RESULTADO NOT = "OK"
+                    ADD 1 TO WS-TOTAL-FALLIDAS
+                END-IF
+                PERFORM ACUMULAR-ESTACION
+                READ AUDITORIA-LLAMADOS
+                    AT END SET FIN-AUDITORIA TO TRUE
+                END-READ
+            END-PERFORM.
+            OPEN INPUT REGISTROS-RECHAZADOS.
+            IF WS-RECHAZOS-STATUS = "35"
+                DISPLAY "AVISO: RECHAZOS.DAT NO EXISTE - SE ASUME 0 "
+                    "REGISTROS RECHAZADOS"
+            ELSE
+                IF WS-RECHAZOS-STATUS NOT = "00"
+                    DISPLAY "ERROR: NO SE PUDO ABRIR RECHAZOS.DAT - "
+                        "STATUS " WS-RECHAZOS-STATUS
+                    STOP RUN
+                END-IF
+                MOVE "S" TO WS-HAY-RECHAZOS
+                READ REGISTROS-RECHAZADOS
+                    AT END SET FIN-RECHAZOS TO TRUE
+                END-READ
+                PERFORM UNTIL FIN-RECHAZOS
+                    ADD 1 TO WS-TOTAL-RECHAZOS
+                    READ REGISTROS-RECHAZADOS
+                        AT END SET FIN-RECHAZOS TO TRUE
+                    END-READ
+                END-PERFORM
+            END-IF.
+            PERFORM IMPRIMIR-RESUMEN.
+            CLOSE AUDITORIA-LLAMADOS.
+            IF HAY-RECHAZOS
+                CLOSE REGISTROS-RECHAZADOS
+            END-IF.
+            CLOSE REPORTE-FILE.
+            STOP RUN.
+       ENCABEZADO-REPORTE.
+           ADD 1 TO WS-NUMERO-PAGINA.
+           MOVE WS-FECHA-REPORTE TO WS-ENC1-FECHA.
+           MOVE WS-NUMERO-PAGINA TO WS-ENC1-PAGINA.
+           MOVE WS-ENCABEZADO-1 TO WS-LINEA-REPORTE.
+           WRITE WS-LINEA-REPORTE.
+           PERFORM VERIFICAR-ESTADO-REPORTE.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           WRITE WS-LINEA-REPORTE.
+           PERFORM VERIFICAR-ESTADO-REPORTE.
+           MOVE ZERO TO WS-CONTADOR-LINEAS.
+       ESCRIBIR-LINEA.
+           IF WS-CONTADOR-LINEAS >= WS-MAX-LINEAS-PAGINA
+               PERFORM ENCABEZADO-REPORTE
+           END-IF.
+           WRITE WS-LINEA-REPORTE.
+           PERFORM VERIFICAR-ESTADO-REPORTE.
+           ADD 1 TO WS-CONTADOR-LINEAS.
+       VERIFICAR-ESTADO-REPORTE.
+           IF WS-REPORTE-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ESCRIBIR REPLLAM01.DAT - "
+                   "STATUS " WS-REPORTE-STATUS
+           END-IF.
+       ACUMULAR-ESTACION.
+           MOVE "N" TO WS-ESTACION-ENCONTRADA.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TOTAL-ESTACIONES
+               IF WS-EST-CODIGO(WS-SUB) = AUD-CAMPO4
+                   ADD 1 TO WS-EST-CONTADOR(WS-SUB)
+                   MOVE "S" TO WS-ESTACION-ENCONTRADA
+               END-IF
+           END-PERFORM.
+           IF NOT ESTACION-ENCONTRADA
+               AND WS-TOTAL-ESTACIONES < 50
+               ADD 1 TO WS-TOTAL-ESTACIONES
+               MOVE AUD-CAMPO4 TO WS-EST-CODIGO(WS-TOTAL-ESTACIONES)
+               MOVE 1 TO WS-EST-CONTADOR(WS-TOTAL-ESTACIONES)
+           END-IF.
+       IMPRIMIR-RESUMEN.
+           PERFORM ENCABEZADO-REPORTE.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING "TOTAL DE LLAMADAS PROCESADAS: " DELIMITED BY SIZE
+               WS-TOTAL-LLAMADAS DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE.
+           PERFORM ESCRIBIR-LINEA.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING "TOTAL DE LLAMADAS FALLIDAS: " DELIMITED BY SIZE
+               WS-TOTAL-FALLIDAS DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE.
+           PERFORM ESCRIBIR-LINEA.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING "TOTAL DE REGISTROS RECHAZADOS POR VALIDACION: "
+               DELIMITED BY SIZE
+               WS-TOTAL-RECHAZOS DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE.
+           PERFORM ESCRIBIR-LINEA.
+           ADD WS-TOTAL-RECHAZOS WS-TOTAL-FALLIDAS
+               GIVING WS-TOTAL-RECHAZOS-FALLIDOS.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING "TOTAL RECHAZADOS/FALLIDOS (VALIDACION + CALL): "
+               DELIMITED BY SIZE
+               WS-TOTAL-RECHAZOS-FALLIDOS DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE.
+           PERFORM ESCRIBIR-LINEA.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           PERFORM ESCRIBIR-LINEA.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING "DETALLE POR ESTACION (CAMPO-2):" DELIMITED BY SIZE
+               INTO WS-LINEA-REPORTE.
+           PERFORM ESCRIBIR-LINEA.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TOTAL-ESTACIONES
+               MOVE WS-EST-CODIGO(WS-SUB) TO WS-DET-CODIGO
+               MOVE WS-EST-CONTADOR(WS-SUB) TO WS-DET-CONTADOR
+               MOVE WS-LINEA-DETALLE TO WS-LINEA-REPORTE
+               PERFORM ESCRIBIR-LINEA
+           END-PERFORM.
+       END PROGRAM REPLLAM01.
